@@ -1,181 +1,1042 @@
-       identification division.
-       program-id. "desafio".
-       author. "Jennyfer Araujo".
-       installation. "PC".
-       date-written. 09/07/2020.
-       date-compiled. 09/07/2020.
-
-       environment division.
-       configuration section.
-           special-names. decimal-point is comma.
-
-       input-output section.
-       file-control.
-       i-o-control.
-
-       data division.
-
-       file section.
-
-       working-storage section.
-
-       01 relatorio occurs 20.
-          05 nome                                 pic x(15)
-                                                  value spaces.
-          05 filler                               pic x(03)
-                                                  value "-".
-          05 diametro                             pic 9(03).
-          05 filler                               pic x(03)
-                                                  value "-".
-          05 preco                                pic 9(03)v99.
-          05 filler                               pic x(03)
-                                                  value "-".
-          05 preco_cm2                            pic 9(03)v99.
-          05 filler                               pic x(03)
-                                                  value "-".
-          05 diferenca_rel                        pic 9(03)v99.
-
-       77 ind                                     pic 9(02).
-       77 menu                                    pic x(01).
-       77 raio                                    pic 9(03)v99.
-       77 area_pizza                              pic 9(03)v99.
-       77 controle                                pic x(10).
-       77 aux                                     pic 9(03)v99.
-       77 delta_preco_cm2                         pic 9(03)v99.
-
-       linkage section.
-
-       screen section.
-
-       procedure division.
-
-           display "---- Custo Beneficio Pizza ----"
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-       inicializa section.
-
-           move   "S"   to    menu
-           .
-
-       inicializa-exit.
-           exit.
-
-       processamento section.
-
-           move 0 to ind
-           perform until menu <> "S"
-               display erase
-               add 1 to ind
-
-           if ind > 20 then
-               display "Voce atingiu o limite de 20 pizzas"
-           else
-               display "Informe o nome da pizza: "
-               accept nome(ind)
-
-               display "Informe o diametro: "
-               accept diametro(ind)
-
-               display "Informe o preco: "
-               accept preco(ind)
-
-           end-if
-
-               perform preco-cm2
-
-           display "Deseja cadastrar mais uma pizza? ('S'/'N')"
-           accept menu
-
-           end-perform
-
-           perform ordenar
-           perform calculo-porcent
-
-           perform varying ind from 1 by 1 until ind > 20 or
-                                            nome(ind) = space
-
-           display relatorio(ind)
-
-           end-perform
-
-           .
-       processamento-exit.
-           exit.
-
-
-      *---------------
-
-       preco-cm2 section.
-
-           compute raio = diametro(ind) / 2
-           compute area_pizza = (3,14 * (raio * raio))
-           compute preco_cm2(ind) = preco(ind) / area_pizza
-           .
-
-       preco-cm2-exit.
-           exit.
-
-      *---------------
-
-       ordenar section.
-
-           move    "trocou"    to    controle
-           perform until controle <> "trocou"
-
-           move 1 to ind
-           move "N_trocou" to controle
-
-           perform until ind = 20
-                      or nome(ind + 1) = space
-
-               if preco_cm2(ind) > preco_cm2(ind + 1) then
-                   move preco_cm2 (ind + 1) to aux
-                   move preco_cm2(ind)      to preco_cm2(ind + 1)
-                   move aux                 to preco_cm2(ind)
-
-                   move "trocou"            to controle
-
-               end-if
-
-               add 1 to ind
-
-               end-perform
-
-           end-perform
-           .
-
-       ordenar-exit.
-           exit.
-
-      *---------------
-
-       calculo-porcent section.
-           move    1    to    ind
-
-           perform until ind = 20
-                      or nome(ind + 1) = spaces
-
-           compute delta_preco_cm2 = preco_cm2(ind + 1) -
-                                     preco_cm2(ind)
-
-           compute diferenca_rel(ind + 1) = (delta_preco_cm2 * 100)
-                                             / preco_cm2(ind)
-
-               add 1 to ind
-
-           end-perform
-           .
-
-       calculo-porcent-exit.
-           exit.
-
-      *-----------------
-
-       finaliza section.
-           stop run
-           .
-       finaliza-exit.
-           exit.
+       identification division.
+       program-id. "desafio".
+       author. "Jennyfer Araujo".
+       installation. "PC".
+       date-written. 09/07/2020.
+       date-compiled. 09/07/2020.
+
+      *----------------------------------------------------------
+      * historico de alteracoes
+      * 09/07/2020 - jba - versao inicial
+      * 08/08/2026 - jba - cadastro de pizzas passa a ser
+      *              persistido em arquivo indexado entre
+      *              execucoes (carrega em inicializa, grava em
+      *              finaliza). campo "menu" renomeado para
+      *              "continua-pizza" (palavra reservada do
+      *              compilador).
+      * 09/08/2026 - jba - relatorio final tambem e gravado em
+      *              arquivo csv (RELCSV), alem da exibicao em
+      *              tela, para permitir anexar o ranking sem
+      *              redigitar os valores.
+      * 09/08/2026 - jba - preco da pizza passa a informar se o
+      *              valor digitado ja vem com icms embutido ou
+      *              nao; quando nao vem, preco-cm2 aplica a
+      *              aliquota informada antes de ratear pela area,
+      *              para nao comparar preco com e sem imposto.
+      * 09/08/2026 - jba - cadastro passa a aceitar pizza romana
+      *              (retangular), alem da redonda, com formula de
+      *              area propria em preco-cm2. para a romana,
+      *              "diametro" guarda o comprimento e "largura" a
+      *              largura do corte.
+      * 09/08/2026 - jba - relatorio final agora mostra um resumo
+      *              com as 3 pizzas de melhor custo-beneficio e a
+      *              economia de cada uma sobre a pior, antes da
+      *              listagem completa.
+      * 09/08/2026 - jba - cada pizza cadastrada passa a registrar
+      *              o id do analista e a data/hora da digitacao
+      *              (ou da carga em lote), para permitir rastrear
+      *              um preco incorreto ate quem o digitou.
+      * 09/08/2026 - jba - limite de pizzas do cadastro elevado de
+      *              20 para 200 (relatorio agora e occurs
+      *              depending on capacidade-pizzas), configuravel
+      *              por um registro de controle opcional
+      *              (PARMPIZZ) lido em inicializa.
+      * 09/08/2026 - jba - correcoes de revisao: reg-relcsv
+      *              alargado para nao truncar o cabecalho do csv;
+      *              CADPIZZA/PIZZAENT/CKPTPIZZ/PARMPIZZ/RELCSV
+      *              marcados select optional; ddname CKPTPIZZ
+      *              encurtado para 8 posicoes; resumo-melhores
+      *              protegido contra divisao por zero com tabela
+      *              vazia; carga em lote para de exibir o aviso
+      *              de limite a cada registro excedente; controle
+      *              de capacidade valida is numeric antes de
+      *              usar; nome da pizza passa a ser validado
+      *              contra duplicidade na digitacao e na carga em
+      *              lote.
+      *----------------------------------------------------------
+
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+       input-output section.
+       file-control.
+
+           select optional cadastro-pizza assign to "CADPIZZA"
+               organization is indexed
+               access mode is dynamic
+               record key is nome-cad
+               file status is fs-cadastro.
+
+           select optional entrada-pizzas assign to "PIZZAENT"
+               organization is line sequential
+               access mode is sequential
+               file status is fs-entrada.
+
+           select optional checkpoint-pizza assign to "CKPTPIZZ"
+               organization is line sequential
+               access mode is sequential
+               file status is fs-checkpoint.
+
+           select optional controle-pizza assign to "PARMPIZZ"
+               organization is line sequential
+               access mode is sequential
+               file status is fs-controle.
+
+           select optional relatorio-csv assign to "RELCSV"
+               organization is line sequential
+               access mode is sequential
+               file status is fs-relcsv.
+
+       i-o-control.
+
+       data division.
+
+       file section.
+
+       fd  cadastro-pizza
+           label records are standard.
+       01  reg-cadastro.
+           05 nome-cad                             pic x(15).
+           05 diametro-cad                         pic 9(03).
+           05 largura-cad                          pic 9(03).
+           05 forma-pizza-cad                      pic x(01).
+           05 preco-cad                            pic 9(03)v99.
+           05 indicador-imposto-cad                pic x(01).
+           05 aliquota-icms-cad                    pic 9(02)v99.
+           05 preco-cm2-cad                        pic 9(03)v99.
+           05 diferenca-rel-cad                    pic 9(03)v99.
+           05 analista-cad                         pic x(08).
+           05 data-entrada-cad                     pic 9(08).
+           05 hora-entrada-cad                     pic 9(08).
+
+       fd  entrada-pizzas
+           label records are standard.
+       01  reg-entrada.
+           05 nome-ent                              pic x(15).
+           05 diametro-ent                          pic 9(03).
+           05 largura-ent                           pic 9(03).
+           05 forma-pizza-ent                       pic x(01).
+           05 preco-ent                             pic 9(03)v99.
+           05 indicador-imposto-ent                 pic x(01).
+           05 aliquota-icms-ent                     pic 9(02)v99.
+           05 analista-ent                          pic x(08).
+
+       fd  checkpoint-pizza
+           label records are standard.
+       01  reg-checkpoint.
+           05 tipo-ckpt                             pic x(01).
+           05 qtd-ckpt                              pic 9(03).
+           05 nome-ckpt                             pic x(15).
+           05 diametro-ckpt                         pic 9(03).
+           05 largura-ckpt                          pic 9(03).
+           05 forma-pizza-ckpt                      pic x(01).
+           05 preco-ckpt                            pic 9(03)v99.
+           05 indicador-imposto-ckpt                pic x(01).
+           05 aliquota-icms-ckpt                    pic 9(02)v99.
+           05 preco-cm2-ckpt                        pic 9(03)v99.
+           05 diferenca-rel-ckpt                    pic 9(03)v99.
+           05 analista-ckpt                         pic x(08).
+           05 data-entrada-ckpt                     pic 9(08).
+           05 hora-entrada-ckpt                     pic 9(08).
+
+       fd  controle-pizza
+           label records are standard.
+       01  reg-controle.
+           05 capacidade-ctrl                       pic 9(03).
+
+       fd  relatorio-csv
+           label records are standard.
+       01  reg-relcsv                                pic x(120).
+
+       working-storage section.
+
+       77 capacidade-max-pizzas                    pic 9(03)
+                                                  value 200.
+       77 capacidade-pizzas                        pic 9(03)
+                                                  value 200.
+
+       01 relatorio occurs 1 to 200 times
+                    depending on capacidade-pizzas.
+          05 nome                                 pic x(15)
+                                                  value spaces.
+          05 filler                               pic x(03)
+                                                  value "-".
+          05 diametro                             pic 9(03)
+                                                  value zero.
+          05 filler                               pic x(03)
+                                                  value "-".
+          05 largura                              pic 9(03)
+                                                  value zero.
+          05 filler                               pic x(03)
+                                                  value "-".
+          05 forma-pizza                          pic x(01)
+                                                  value "R".
+             88 forma-redonda                          value "R".
+             88 forma-retangular                       value "Q".
+          05 filler                               pic x(03)
+                                                  value "-".
+          05 preco                                pic 9(03)v99
+                                                  value zero.
+          05 filler                               pic x(03)
+                                                  value "-".
+          05 indicador-imposto                    pic x(01)
+                                                  value "C".
+             88 preco-com-imposto                      value "C".
+             88 preco-sem-imposto                      value "S".
+          05 filler                               pic x(03)
+                                                  value "-".
+          05 aliquota-icms                        pic 9(02)v99
+                                                  value zero.
+          05 filler                               pic x(03)
+                                                  value "-".
+          05 preco_cm2                            pic 9(03)v99
+                                                  value zero.
+          05 filler                               pic x(03)
+                                                  value "-".
+          05 diferenca_rel                        pic 9(03)v99
+                                                  value zero.
+          05 filler                               pic x(03)
+                                                  value "-".
+          05 analista                             pic x(08)
+                                                  value spaces.
+          05 filler                               pic x(03)
+                                                  value "-".
+          05 data-entrada                         pic 9(08)
+                                                  value zero.
+          05 filler                               pic x(03)
+                                                  value "-".
+          05 hora-entrada                         pic 9(08)
+                                                  value zero.
+
+       01 relatorio-aux.
+          05 nome-aux                             pic x(15).
+          05 filler                               pic x(03).
+          05 diametro-aux                         pic 9(03).
+          05 filler                               pic x(03).
+          05 largura-aux                          pic 9(03).
+          05 filler                               pic x(03).
+          05 forma-pizza-aux                      pic x(01).
+          05 filler                               pic x(03).
+          05 preco-aux                            pic 9(03)v99.
+          05 filler                               pic x(03).
+          05 indicador-imposto-aux                pic x(01).
+          05 filler                               pic x(03).
+          05 aliquota-icms-aux                    pic 9(02)v99.
+          05 filler                               pic x(03).
+          05 preco_cm2-aux                        pic 9(03)v99.
+          05 filler                               pic x(03).
+          05 diferenca_rel-aux                    pic 9(03)v99.
+          05 filler                               pic x(03).
+          05 analista-aux                         pic x(08).
+          05 filler                               pic x(03).
+          05 data-entrada-aux                     pic 9(08).
+          05 filler                               pic x(03).
+          05 hora-entrada-aux                     pic 9(08).
+
+       77 ind                                     pic 9(03).
+       77 continua-pizza                          pic x(01).
+       77 raio                                    pic 9(03)v99.
+       77 area_pizza                              pic 9(03)v99.
+       77 controle                                pic x(10).
+       77 delta_preco_cm2                         pic 9(03)v99.
+       77 fs-cadastro                             pic x(02)
+                                                  value "00".
+       77 fs-entrada                              pic x(02)
+                                                  value "00".
+       77 modo-execucao                           pic x(01)
+                                                  value "I".
+       77 fs-checkpoint                           pic x(02)
+                                                  value "00".
+       77 idx-ckpt                                pic 9(03).
+       77 resposta-retomar                        pic x(01).
+       77 fs-relcsv                                pic x(02)
+                                                  value "00".
+       77 preco-ajustado                          pic 9(03)v99.
+       77 resposta-imposto                        pic x(01).
+       77 resposta-forma                          pic x(01).
+       77 qtd-relatorio                           pic 9(03).
+       77 fs-controle                             pic x(02)
+                                                  value "00".
+       77 economia-vs-pior                        pic 9(03)v99.
+       77 idx-dup                                 pic 9(03).
+       77 idx-dup-achado                          pic 9(03)
+                                                  value zero.
+       77 ind-inicial                             pic 9(03)
+                                                  value zero.
+       77 qtd-cadastradas                         pic 9(03)
+                                                  value zero.
+       77 ind-disp                                pic z9.
+
+       01 linha-csv.
+          05 nome-csv                             pic x(15).
+          05 filler                               pic x(01)
+                                                  value ",".
+          05 diametro-csv                         pic z(02)9.
+          05 filler                               pic x(01)
+                                                  value ",".
+          05 largura-csv                          pic z(02)9.
+          05 filler                               pic x(01)
+                                                  value ",".
+          05 forma-pizza-csv                      pic x(01).
+          05 filler                               pic x(01)
+                                                  value ",".
+          05 preco-csv                            pic z(02)9,99.
+          05 filler                               pic x(01)
+                                                  value ",".
+          05 indicador-imposto-csv                pic x(01).
+          05 filler                               pic x(01)
+                                                  value ",".
+          05 aliquota-icms-csv                    pic z9,99.
+          05 filler                               pic x(01)
+                                                  value ",".
+          05 preco-cm2-csv                        pic z(02)9,99.
+          05 filler                               pic x(01)
+                                                  value ",".
+          05 diferenca-rel-csv                    pic z(02)9,99.
+          05 filler                               pic x(01)
+                                                  value ",".
+          05 analista-csv                         pic x(08).
+          05 filler                               pic x(01)
+                                                  value ",".
+          05 data-entrada-csv                     pic 9999/99/99.
+          05 filler                               pic x(01)
+                                                  value ",".
+          05 hora-entrada-csv                     pic 99b99b99b99.
+
+       linkage section.
+
+       screen section.
+
+       procedure division.
+
+           display "---- Custo Beneficio Pizza ----"
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+       inicializa section.
+
+           move   "S"   to    continua-pizza
+           move   0     to    ind
+
+           perform verifica-modo
+           perform carrega-controle
+
+           if modo-execucao = "I"
+               perform verifica-checkpoint
+           end-if
+
+           if ind = 0
+               perform carrega-cadastro
+           end-if
+           .
+
+       inicializa-exit.
+           exit.
+
+      *---------------
+      * determina se a execucao e em lote (arquivo PIZZAENT
+      * presente) ou interativa, antes de qualquer outra decisao
+      * de inicializacao depender disso (em especial, o resumo de
+      * checkpoint nao pode fazer accept num job de lote, que roda
+      * com sysin dummy)
+      *---------------
+
+       verifica-modo section.
+
+           open input entrada-pizzas
+
+           if fs-entrada = "00"
+               move "L" to modo-execucao
+           else
+               move "I" to modo-execucao
+           end-if
+           .
+
+       verifica-modo-exit.
+           exit.
+
+      *---------------
+      * le a capacidade do cadastro num registro de controle
+      * (PARMPIZZ), para o limite de pizzas acompanhar a lista de
+      * fornecedores sem precisar recompilar o programa. se o
+      * registro nao existir ou vier fora da faixa, assume o
+      * maximo suportado pela tabela relatorio
+      *---------------
+
+       carrega-controle section.
+
+           move capacidade-max-pizzas to capacidade-pizzas
+
+           open input controle-pizza
+
+           if fs-controle = "00"
+               read controle-pizza next record
+                   at end move "10" to fs-controle
+               end-read
+
+               if fs-controle not = "10"
+                   and capacidade-ctrl is numeric
+                   and capacidade-ctrl > 0
+                   and capacidade-ctrl <= capacidade-max-pizzas
+                   move capacidade-ctrl to capacidade-pizzas
+               end-if
+
+               close controle-pizza
+           end-if
+           .
+
+       carrega-controle-exit.
+           exit.
+
+      *---------------
+      * verifica se uma sessao de digitacao anterior foi
+      * interrompida antes de terminar (queda de vpn, timeout
+      * de terminal, etc) e, se o analista confirmar, retoma o
+      * relatorio exatamente de onde ficou
+      *---------------
+
+       verifica-checkpoint section.
+
+           open input checkpoint-pizza
+
+           if fs-checkpoint = "00" or fs-checkpoint = "05"
+
+           if fs-checkpoint = "00"
+
+               read checkpoint-pizza next record
+                   at end move "10" to fs-checkpoint
+               end-read
+
+               if fs-checkpoint not = "10" and qtd-ckpt > 0
+                   display "Sessao anterior interrompida com "
+                   display qtd-ckpt " pizza(s) ja digitada(s)."
+                   display "Deseja retomar de onde parou? (S/N)"
+                   accept resposta-retomar
+
+                   if resposta-retomar = "S" or resposta-retomar = "s"
+
+                       move qtd-ckpt to ind
+
+                       read checkpoint-pizza next record
+                           at end move "10" to fs-checkpoint
+                       end-read
+
+                       perform until fs-checkpoint = "10"
+
+                           move nome-ckpt          to
+                                                 nome(qtd-ckpt)
+                           move diametro-ckpt      to
+                                                 diametro(qtd-ckpt)
+                           move largura-ckpt       to
+                                                 largura(qtd-ckpt)
+                           move forma-pizza-ckpt   to
+                                                 forma-pizza(qtd-ckpt)
+                           move preco-ckpt         to
+                                                 preco(qtd-ckpt)
+                           move indicador-imposto-ckpt to
+                                          indicador-imposto(qtd-ckpt)
+                           move aliquota-icms-ckpt to
+                                              aliquota-icms(qtd-ckpt)
+                           move preco-cm2-ckpt     to
+                                                 preco_cm2(qtd-ckpt)
+                           move diferenca-rel-ckpt to
+                                             diferenca_rel(qtd-ckpt)
+                           move analista-ckpt      to
+                                                 analista(qtd-ckpt)
+                           move data-entrada-ckpt  to
+                                             data-entrada(qtd-ckpt)
+                           move hora-entrada-ckpt  to
+                                             hora-entrada(qtd-ckpt)
+
+                           read checkpoint-pizza next record
+                               at end move "10" to fs-checkpoint
+                           end-read
+
+                       end-perform
+
+                   end-if
+               end-if
+           end-if
+
+               close checkpoint-pizza
+           end-if
+           .
+
+       verifica-checkpoint-exit.
+           exit.
+
+      *---------------
+      * le o cadastro gravado na execucao anterior, se existir,
+      * e povoa relatorio com o que ja estava cadastrado
+      *---------------
+
+       carrega-cadastro section.
+
+           open input cadastro-pizza
+
+           if fs-cadastro = "05"
+               display "Cadastro de pizzas nao encontrado, "
+                       "iniciando vazio."
+               close cadastro-pizza
+           else
+               read cadastro-pizza next record
+                   at end move "10" to fs-cadastro
+               end-read
+
+               perform until fs-cadastro = "10"
+
+                   add 1 to ind
+                   move nome-cad              to nome(ind)
+                   move diametro-cad          to diametro(ind)
+                   move largura-cad           to largura(ind)
+                   move forma-pizza-cad       to forma-pizza(ind)
+                   move preco-cad             to preco(ind)
+                   move indicador-imposto-cad to indicador-imposto(ind)
+                   move aliquota-icms-cad     to aliquota-icms(ind)
+                   move preco-cm2-cad         to preco_cm2(ind)
+                   move diferenca-rel-cad     to diferenca_rel(ind)
+                   move analista-cad          to analista(ind)
+                   move data-entrada-cad      to data-entrada(ind)
+                   move hora-entrada-cad      to hora-entrada(ind)
+
+                   read cadastro-pizza next record
+                       at end move "10" to fs-cadastro
+                   end-read
+
+               end-perform
+
+               close cadastro-pizza
+           end-if
+           .
+
+       carrega-cadastro-exit.
+           exit.
+
+       processamento section.
+
+           move ind to qtd-cadastradas
+           move ind to ind-inicial
+
+           if modo-execucao = "L"
+               perform carrega-lote
+           else
+
+           perform until continua-pizza <> "S"
+               display erase
+               move qtd-cadastradas to ind
+               add 1 to ind
+
+           if ind > capacidade-pizzas then
+               display "Voce atingiu o limite de " capacidade-pizzas
+                       " pizzas"
+           else
+               display "Informe o nome da pizza: "
+               accept nome(ind)
+
+               perform verifica-nome-duplicado
+               perform until idx-dup-achado = 0
+                          or idx-dup-achado <= ind-inicial
+                   display "Ja existe uma pizza cadastrada nesta "
+                           "digitacao com esse nome. Informe "
+                           "outro nome: "
+                   accept nome(ind)
+                   perform verifica-nome-duplicado
+               end-perform
+
+               if idx-dup-achado > 0
+                   display "Pizza ja cadastrada, atualizando os "
+                           "dados existentes."
+                   move idx-dup-achado to ind
+               else
+                   move ind to qtd-cadastradas
+               end-if
+
+               display "Pizza redonda ou romana (retangular)? "
+                       "(R/Q)"
+               accept resposta-forma
+
+               perform until resposta-forma = "R"
+                                     or resposta-forma = "Q"
+                   display "Resposta invalida, informe R ou Q: "
+                   accept resposta-forma
+               end-perform
+
+               move resposta-forma to forma-pizza(ind)
+
+               if forma-retangular(ind)
+                   display "Informe o comprimento (cm): "
+                   accept diametro(ind)
+
+                   perform until diametro(ind) > 0
+                       display "Comprimento invalido, deve ser "
+                               "maior que zero. Informe "
+                               "novamente: "
+                       accept diametro(ind)
+                   end-perform
+
+                   display "Informe a largura (cm): "
+                   accept largura(ind)
+
+                   perform until largura(ind) > 0
+                       display "Largura invalida, deve ser maior "
+                               "que zero. Informe novamente: "
+                       accept largura(ind)
+                   end-perform
+               else
+                   display "Informe o diametro: "
+                   accept diametro(ind)
+
+                   perform until diametro(ind) > 0
+                       display "Diametro invalido, deve ser maior "
+                               "que zero. Informe novamente: "
+                       accept diametro(ind)
+                   end-perform
+               end-if
+
+               display "Informe o preco: "
+               accept preco(ind)
+
+               perform until preco(ind) > 0
+                   display "Preco invalido, deve ser maior "
+                           "que zero. Informe novamente: "
+                   accept preco(ind)
+               end-perform
+
+               display "Preco informado ja inclui ICMS? (S/N)"
+               accept resposta-imposto
+
+               perform until resposta-imposto = "S"
+                                     or resposta-imposto = "N"
+                   display "Resposta invalida, informe S ou N: "
+                   accept resposta-imposto
+               end-perform
+
+               if resposta-imposto = "S"
+                   move "C" to indicador-imposto(ind)
+               else
+                   move "S" to indicador-imposto(ind)
+                   display "Informe a aliquota de ICMS (%): "
+                   accept aliquota-icms(ind)
+               end-if
+
+               display "Informe o id do analista: "
+               accept analista(ind)
+
+               accept data-entrada(ind) from date yyyymmdd
+               accept hora-entrada(ind) from time
+
+               perform preco-cm2
+               perform grava-checkpoint
+
+           end-if
+
+           display "Deseja cadastrar mais uma pizza? ('S'/'N')"
+           accept continua-pizza
+
+           end-perform
+
+           end-if
+
+           perform ordenar
+           perform calculo-porcent
+           perform resumo-melhores
+
+           open output relatorio-csv
+
+           move spaces to reg-relcsv
+           string "nome,diametro,largura,forma,preco,"
+                  "imposto,aliquota,preco_cm2,diferenca_rel,"
+                  "analista,data_entrada,hora_entrada"
+                  delimited by size into reg-relcsv
+           end-string
+           write reg-relcsv
+
+           perform varying ind from 1 by 1 until
+                                            ind > capacidade-pizzas or
+                                            nome(ind) = space
+
+           display relatorio(ind)
+
+           move nome(ind)              to nome-csv
+           move diametro(ind)          to diametro-csv
+           move largura(ind)           to largura-csv
+           move forma-pizza(ind)       to forma-pizza-csv
+           move preco(ind)             to preco-csv
+           move indicador-imposto(ind) to indicador-imposto-csv
+           move aliquota-icms(ind)     to aliquota-icms-csv
+           move preco_cm2(ind)         to preco-cm2-csv
+           move diferenca_rel(ind)     to diferenca-rel-csv
+           move analista(ind)          to analista-csv
+           move data-entrada(ind)      to data-entrada-csv
+           move hora-entrada(ind)      to hora-entrada-csv
+           move linha-csv              to reg-relcsv
+           write reg-relcsv
+
+           end-perform
+
+           close relatorio-csv
+
+           .
+       processamento-exit.
+           exit.
+
+      *---------------
+      * modo lote: le reg-entrada (um por pizza, enviado pelo
+      * fornecedor e carregado via job de batch/JCL em
+      * PIZZAENT) sem nenhum prompt de terminal
+      *---------------
+
+       carrega-lote section.
+
+           read entrada-pizzas next record
+               at end move "10" to fs-entrada
+           end-read
+
+           perform until fs-entrada = "10"
+
+               move qtd-cadastradas to ind
+               add 1 to ind
+
+               if ind > capacidade-pizzas
+                   display "Voce atingiu o limite de "
+                           capacidade-pizzas
+                           " pizzas - demais registros do arquivo "
+                           "de entrada foram ignorados"
+                   move "10" to fs-entrada
+               else
+                   move nome-ent to nome(ind)
+                   perform verifica-nome-duplicado
+                   move spaces to nome(ind)
+
+                   if idx-dup-achado > 0
+                                    and idx-dup-achado > ind-inicial
+                       display "Registro de entrada ignorado, "
+                               "nome duplicado nesta carga: " nome-ent
+                   else
+                       if diametro-ent = 0 or preco-ent = 0
+                           or (forma-pizza-ent = "Q"
+                                                and largura-ent = 0)
+                           display "Registro de entrada ignorado, "
+                               "dimensao/preco zerado: " nome-ent
+                       else
+                           if idx-dup-achado > 0
+                               move idx-dup-achado to ind
+                           else
+                               move ind to qtd-cadastradas
+                           end-if
+
+                           move nome-ent              to nome(ind)
+                           move diametro-ent          to diametro(ind)
+                           move largura-ent           to largura(ind)
+                           move forma-pizza-ent to forma-pizza(ind)
+                           move preco-ent             to preco(ind)
+                           move indicador-imposto-ent to
+                                                 indicador-imposto(ind)
+                           move aliquota-icms-ent     to
+                                                 aliquota-icms(ind)
+
+                           if not forma-redonda(ind)
+                                         and not forma-retangular(ind)
+                               move "R" to forma-pizza(ind)
+                           end-if
+
+                           if not preco-com-imposto(ind)
+                                         and not preco-sem-imposto(ind)
+                               move "C" to indicador-imposto(ind)
+                           end-if
+
+                           if analista-ent = spaces
+                               move "LOTE"     to analista(ind)
+                           else
+                               move analista-ent to analista(ind)
+                           end-if
+
+                           accept data-entrada(ind) from date yyyymmdd
+                           accept hora-entrada(ind) from time
+
+                           perform preco-cm2
+                       end-if
+                   end-if
+
+                   read entrada-pizzas next record
+                       at end move "10" to fs-entrada
+                   end-read
+               end-if
+
+           end-perform
+
+           close entrada-pizzas
+           .
+
+       carrega-lote-exit.
+           exit.
+
+      *---------------
+      * grava o relatorio inteiro (e o total ja digitado) no
+      * arquivo de restart, logo depois de cada pizza aceita,
+      * para o caso da sessao cair antes do 'finaliza'
+      *---------------
+
+       grava-checkpoint section.
+
+           open output checkpoint-pizza
+
+           move spaces to nome-ckpt indicador-imposto-ckpt
+                          forma-pizza-ckpt analista-ckpt
+           move zero   to diametro-ckpt largura-ckpt preco-ckpt
+                          aliquota-icms-ckpt
+                          preco-cm2-ckpt diferenca-rel-ckpt
+                          data-entrada-ckpt hora-entrada-ckpt
+           move "C"    to tipo-ckpt
+           move ind    to qtd-ckpt
+           write reg-checkpoint
+
+           perform varying idx-ckpt from 1 by 1 until idx-ckpt > ind
+
+               move "D"                to tipo-ckpt
+               move idx-ckpt            to qtd-ckpt
+               move nome(idx-ckpt)      to nome-ckpt
+               move diametro(idx-ckpt)  to diametro-ckpt
+               move largura(idx-ckpt)   to largura-ckpt
+               move forma-pizza(idx-ckpt) to forma-pizza-ckpt
+               move preco(idx-ckpt)     to preco-ckpt
+               move indicador-imposto(idx-ckpt) to
+                                            indicador-imposto-ckpt
+               move aliquota-icms(idx-ckpt)     to aliquota-icms-ckpt
+               move preco_cm2(idx-ckpt) to preco-cm2-ckpt
+               move diferenca_rel(idx-ckpt)
+                                        to diferenca-rel-ckpt
+               move analista(idx-ckpt)  to analista-ckpt
+               move data-entrada(idx-ckpt)
+                                        to data-entrada-ckpt
+               move hora-entrada(idx-ckpt)
+                                        to hora-entrada-ckpt
+               write reg-checkpoint
+
+           end-perform
+
+           close checkpoint-pizza
+           .
+
+       grava-checkpoint-exit.
+           exit.
+
+      *---------------
+      * verifica se o nome ja em nome(ind) coincide com o de
+      * alguma outra posicao ja usada da tabela, e devolve em
+      * idx-dup-achado a posicao encontrada (zero se nenhuma). uma
+      * posicao encontrada em ind-inicial ou antes e uma pizza ja
+      * cadastrada (do arquivo ou do checkpoint retomado) e deve
+      * ser atualizada, nao rejeitada; so uma posicao apos
+      * ind-inicial e de fato uma duplicidade dentro desta mesma
+      * digitacao/carga
+      *---------------
+
+       verifica-nome-duplicado section.
+
+           move zero to idx-dup-achado
+
+           perform varying idx-dup from 1 by 1 until idx-dup >= ind
+               if nome(idx-dup) = nome(ind)
+                   move idx-dup to idx-dup-achado
+               end-if
+           end-perform
+           .
+
+       verifica-nome-duplicado-exit.
+           exit.
+
+      *---------------
+
+       preco-cm2 section.
+
+           if preco-sem-imposto(ind)
+               compute preco-ajustado =
+                   preco(ind) * (1 + (aliquota-icms(ind) / 100))
+           else
+               move preco(ind) to preco-ajustado
+           end-if
+
+           if forma-retangular(ind)
+               compute area_pizza = diametro(ind) * largura(ind)
+           else
+               compute raio = diametro(ind) / 2
+               compute area_pizza = (3,14 * (raio * raio))
+           end-if
+
+           compute preco_cm2(ind) = preco-ajustado / area_pizza
+           .
+
+       preco-cm2-exit.
+           exit.
+
+      *---------------
+
+       ordenar section.
+
+           move    "trocou"    to    controle
+           perform until controle <> "trocou"
+
+           move 1 to ind
+           move "N_trocou" to controle
+
+           perform until ind = capacidade-pizzas
+                      or nome(ind + 1) = space
+
+               if preco_cm2(ind) > preco_cm2(ind + 1) then
+                   move relatorio(ind + 1) to relatorio-aux
+                   move relatorio(ind)     to relatorio(ind + 1)
+                   move relatorio-aux      to relatorio(ind)
+
+                   move "trocou"            to controle
+
+               end-if
+
+               add 1 to ind
+
+               end-perform
+
+           end-perform
+           .
+
+       ordenar-exit.
+           exit.
+
+      *---------------
+
+       calculo-porcent section.
+           move    1    to    ind
+
+           perform until ind = capacidade-pizzas
+                      or nome(ind + 1) = spaces
+
+           compute delta_preco_cm2 = preco_cm2(ind + 1) -
+                                     preco_cm2(ind)
+
+           compute diferenca_rel(ind + 1) = (delta_preco_cm2 * 100)
+                                             / preco_cm2(ind)
+
+               add 1 to ind
+
+           end-perform
+           .
+
+       calculo-porcent-exit.
+           exit.
+
+      *---------------
+      * relatorio ja esta ordenado por preco_cm2 crescente, entao
+      * as 3 primeiras entradas sao o melhor custo-beneficio. exibe
+      * so essas 3, com a economia de cada uma sobre a pior pizza
+      * (a ultima do relatorio), que e o numero que interessa numa
+      * reuniao rapida
+      *---------------
+
+       resumo-melhores section.
+
+           move 1 to ind
+           perform until ind = capacidade-pizzas
+                      or nome(ind + 1) = space
+               add 1 to ind
+           end-perform
+           move ind to qtd-relatorio
+
+           display " "
+           display "---- Top 3 Melhor Custo-Beneficio ----"
+
+           if qtd-relatorio = 0 or nome(1) = space
+                        or preco_cm2(qtd-relatorio) = 0
+               display "Nenhuma pizza cadastrada para o resumo."
+           else
+               move 1 to ind
+               perform until ind > 3 or ind > qtd-relatorio
+
+                   compute economia-vs-pior =
+                       ((preco_cm2(qtd-relatorio) - preco_cm2(ind))
+                                                             * 100)
+                           / preco_cm2(qtd-relatorio)
+
+                   move ind to ind-disp
+                   display ind-disp ") " nome(ind)
+                           " preco_cm2: " preco_cm2(ind)
+                           " economia vs pior ("
+                           nome(qtd-relatorio) "): "
+                           economia-vs-pior "%"
+
+                   add 1 to ind
+
+               end-perform
+           end-if
+
+           display "----------------------------------------"
+           display " "
+           .
+
+       resumo-melhores-exit.
+           exit.
+
+      *-----------------
+      * grava o cadastro atualizado para a proxima execucao
+      *-----------------
+
+       finaliza section.
+
+           perform grava-cadastro
+           perform limpa-checkpoint
+
+           stop run
+           .
+       finaliza-exit.
+           exit.
+
+      *---------------
+      * catalogo ja foi gravado com sucesso em grava-cadastro,
+      * entao o arquivo de restart da sessao pode ser esvaziado
+      *---------------
+
+       limpa-checkpoint section.
+
+           open output checkpoint-pizza
+           close checkpoint-pizza
+           .
+
+       limpa-checkpoint-exit.
+           exit.
+
+       grava-cadastro section.
+
+           open output cadastro-pizza
+
+           perform varying ind from 1 by 1 until
+                                            ind > capacidade-pizzas
+                                            or nome(ind) = spaces
+
+               move nome(ind)              to nome-cad
+               move diametro(ind)          to diametro-cad
+               move largura(ind)           to largura-cad
+               move forma-pizza(ind)       to forma-pizza-cad
+               move preco(ind)             to preco-cad
+               move indicador-imposto(ind) to indicador-imposto-cad
+               move aliquota-icms(ind)     to aliquota-icms-cad
+               move preco_cm2(ind)         to preco-cm2-cad
+               move diferenca_rel(ind)     to diferenca-rel-cad
+               move analista(ind)          to analista-cad
+               move data-entrada(ind)      to data-entrada-cad
+               move hora-entrada(ind)      to hora-entrada-cad
+
+               write reg-cadastro
+                   invalid key
+                       display "Erro ao gravar " nome(ind)
+                               " no cadastro"
+               end-write
+
+           end-perform
+
+           close cadastro-pizza
+           .
+
+       grava-cadastro-exit.
+           exit.
