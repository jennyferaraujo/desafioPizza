@@ -0,0 +1,34 @@
+//PIZZALOT JOB (ACCTNO),'CARGA PRECOS PIZZA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* CARREGA A PLANILHA DE PRECOS SEMANAL DOS FORNECEDORES NO
+//* PROGRAMA DESAFIO (CUSTO BENEFICIO PIZZA), SEM DIGITACAO.
+//* A PLANILHA RECEBIDA POR FTP DEVE SER CONVERTIDA PARA UM
+//* REGISTRO POR PIZZA, LAYOUT NOME(15) DIAMETRO(3) LARGURA(3)
+//* FORMA(1) PRECO(5) IND-IMPOSTO(1) ALIQUOTA-ICMS(4) ANALISTA(8),
+//* ANTES DESTE PASSO. O IND-IMPOSTO E 'C' QUANDO O PRECO JA VEM
+//* COM ICMS EMBUTIDO OU 'S' QUANDO NAO, CASO EM QUE A ALIQUOTA-
+//* ICMS E APLICADA. FORMA E 'R' (REDONDA, DIAMETRO USADO) OU 'Q'
+//* (ROMANA/RETANGULAR, DIAMETRO=COMPRIMENTO E LARGURA USADOS).
+//* ANALISTA E O ID DE QUEM GEROU A PLANILHA; SE VIER EM BRANCO,
+//* O PROGRAMA GRAVA 'LOTE' NO CADASTRO. DATA/HORA DE ENTRADA SAO
+//* CARIMBADAS PELO PROGRAMA NO MOMENTO DA CARGA.
+//* PARMPIZZ E OPCIONAL: REGISTRO DE 3 DIGITOS COM O NUMERO MAXIMO
+//* DE PIZZAS DO CADASTRO (ATE 200). SE OMITIDO OU FORA DA FAIXA,
+//* O PROGRAMA ASSUME O MAXIMO SUPORTADO (200).
+//* CKPTPIZZ E O ARQUIVO DE RESTART DA DIGITACAO INTERATIVA; NO
+//* MODO LOTE ELE E ABERTO E ESVAZIADO SEM USO, MAS O DD PRECISA
+//* ESTAR ALOCADO. RELCSV RECEBE O RELATORIO FINAL EM CSV, GERADO
+//* TAMBEM NO MODO LOTE.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=DESAFIO
+//PIZZAENT DD DSN=PROD.PIZZA.ENTRADA.SEMANAL,DISP=SHR
+//CADPIZZA DD DSN=PROD.PIZZA.CADASTRO,DISP=SHR
+//PARMPIZZ DD DSN=PROD.PIZZA.PARM,DISP=SHR
+//CKPTPIZZ DD DSN=PROD.PIZZA.CKPT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//RELCSV   DD DSN=PROD.PIZZA.RELATORIO.CSV,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DUMMY
